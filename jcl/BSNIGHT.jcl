@@ -0,0 +1,58 @@
+//BSNIGHT  JOB (ACCTNO),'NUMS NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  NUMS NIGHTLY RECONCILIATION JOB STREAM
+//*
+//*  STEP010  BTABMNT  - apply the day's ADD/CHANGE/DELETE
+//*                       transactions to the NUMS master, producing
+//*                       a new, still-ascending master copy
+//*  STEP020  IEBGENER - promote the maintained copy to be the
+//*                       production NUMS master
+//*  STEP030  BSEARCH  - reconcile today's transaction codes against
+//*                       the NUMS master
+//*  STEP040  BSRPT    - summarize today's reconciliation run
+//*
+//*  RESTART: if a downstream step abends, resubmit this job with
+//*  RESTART=stepname on the JOB card (e.g. RESTART=STEP030) to
+//*  resume from that step instead of rerunning table maintenance.
+//*
+//*  STEP005 clears out yesterday's NUMSNEW work dataset so STEP010's
+//*  DISP=NEW allocation succeeds every night, whether or not a prior
+//*  run left it cataloged.
+//*
+//STEP005  EXEC PGM=IEFBR14
+//NUMSNEW  DD DSN=PROD.NUMS.MASTER.NEW,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//*
+//STEP010  EXEC PGM=BTABMNT
+//NUMSOLD  DD DSN=PROD.NUMS.MASTER,DISP=SHR
+//NUMSNEW  DD DSN=PROD.NUMS.MASTER.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//BTABTRAN DD DSN=PROD.NUMS.TRANS.MAINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,GE,STEP010)
+//SYSUT1   DD DSN=PROD.NUMS.MASTER.NEW,DISP=SHR
+//SYSUT2   DD DSN=PROD.NUMS.MASTER,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP030  EXEC PGM=BSEARCH,COND=((4,GE,STEP010),(4,GE,STEP020))
+//NUMSMAST DD DSN=PROD.NUMS.MASTER,DISP=SHR
+//TRANSIN  DD DSN=PROD.NUMS.TRANS.DAILY,DISP=SHR
+//NUMSAUD  DD DSN=PROD.NUMS.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=BSRPT,COND=((4,GE,STEP010),(4,GE,STEP020),
+//             (4,GE,STEP030))
+//NUMSMAST DD DSN=PROD.NUMS.MASTER,DISP=SHR
+//TRANSIN  DD DSN=PROD.NUMS.TRANS.DAILY,DISP=SHR
+//BSRPTOUT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
