@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BSRCHGEN.
+      ******************************************************************
+      * BSRCHGEN is the generalized sibling of BSearch: each GENTRANS
+      * record carries a table identifier as well as a search value,
+      * and BSRCHGEN loads and searches whichever master file matches
+      * that table identifier (NUMS, PROD, BRCH, or STAT) instead of
+      * always searching the single NUMS table. BSearch itself is left
+      * as-is for the single-table NUMS case it already serves.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GEN-MASTER ASSIGN TO DYNAMIC WS-MASTER-DDNAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GEN-TRANS ASSIGN TO "GENTRANS"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GEN-AUDIT ASSIGN TO "GENAUD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GEN-MASTER.
+           COPY NUMSFILE.
+       FD  GEN-TRANS.
+       01  GEN-TRANS-RECORD.
+           03  GEN-TABLE-ID           PIC X(4).
+           03  GEN-VALUE              PIC 9(2).
+       FD  GEN-AUDIT.
+       01  GEN-AUDIT-RECORD.
+           03  AUD-TIMESTAMP          PIC X(21).
+           03  AUD-TABLE-ID           PIC X(4).
+           03  AUD-VALUE              PIC 9(2).
+           03  AUD-STATUS             PIC X(1).
+           03  AUD-IDX                PIC 9(4).
+       WORKING-STORAGE SECTION.
+           COPY NUMSREC.
+       01  WS-MASTER-DDNAME           PIC X(8).
+       01  WS-LOADED-TABLE-ID         PIC X(4) VALUE SPACES.
+       01  WS-VALID-SW                PIC X VALUE "Y".
+       01  WS-EOF-SW                  PIC X VALUE "N".
+       01  WS-LOAD-EOF-SW             PIC X VALUE "N".
+       01  WS-MISS-COUNT              PIC 9(4) VALUE ZERO.
+       01  WS-AUDIT-STATUS            PIC X(2).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT GEN-TRANS
+           PERFORM 1100-OPEN-AUDIT-FILE
+           PERFORM UNTIL WS-EOF-SW = "Y"
+              READ GEN-TRANS
+                 AT END
+                    MOVE "Y" TO WS-EOF-SW
+                 NOT AT END
+                    PERFORM 2000-PROCESS-ONE-LOOKUP
+              END-READ
+           END-PERFORM
+           CLOSE GEN-TRANS
+           CLOSE GEN-AUDIT
+           IF WS-MISS-COUNT > ZERO
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      ******************************************************************
+      * GENAUD is opened EXTEND (append) so prior audit history is
+      * kept. On the very first run the file won't exist yet (status
+      * 35) so it is created with OPEN OUTPUT instead of abending.
+      ******************************************************************
+       1100-OPEN-AUDIT-FILE.
+           OPEN EXTEND GEN-AUDIT
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT GEN-AUDIT
+           END-IF.
+
+       2000-PROCESS-ONE-LOOKUP.
+           PERFORM 2100-SELECT-MASTER-DDNAME
+           IF WS-VALID-SW = "Y"
+              IF GEN-TABLE-ID NOT = WS-LOADED-TABLE-ID
+                 PERFORM 1000-LOAD-TABLE
+                 PERFORM 9000-VALIDATE-NUMS-TABLE
+                 MOVE GEN-TABLE-ID TO WS-LOADED-TABLE-ID
+              END-IF
+              PERFORM 3000-SEARCH-TABLE
+           ELSE
+              ADD 1 TO WS-MISS-COUNT
+              DISPLAY "UNKNOWN TABLE ID " GEN-TABLE-ID
+           END-IF.
+
+       2100-SELECT-MASTER-DDNAME.
+           MOVE "Y" TO WS-VALID-SW
+           EVALUATE GEN-TABLE-ID
+              WHEN "NUMS"
+                 MOVE "NUMSMAST" TO WS-MASTER-DDNAME
+              WHEN "PROD"
+                 MOVE "PRODMAST" TO WS-MASTER-DDNAME
+              WHEN "BRCH"
+                 MOVE "BRCHMAST" TO WS-MASTER-DDNAME
+              WHEN "STAT"
+                 MOVE "STATMAST" TO WS-MASTER-DDNAME
+              WHEN OTHER
+                 MOVE "N" TO WS-VALID-SW
+           END-EVALUATE.
+
+       1000-LOAD-TABLE.
+           MOVE ZERO TO NUMS-COUNT
+           MOVE "N" TO WS-LOAD-EOF-SW
+           OPEN INPUT GEN-MASTER
+           PERFORM UNTIL WS-LOAD-EOF-SW = "Y"
+              READ GEN-MASTER
+                 AT END
+                    MOVE "Y" TO WS-LOAD-EOF-SW
+                 NOT AT END
+                    ADD 1 TO NUMS-COUNT
+                    PERFORM 8000-CHECK-NUMS-BOUNDS
+                    MOVE NUMS-MASTER-CODE TO NUMS (NUMS-COUNT)
+              END-READ
+           END-PERFORM
+           CLOSE GEN-MASTER.
+
+       3000-SEARCH-TABLE.
+           SEARCH ALL NUMS
+              AT END
+                 ADD 1 TO WS-MISS-COUNT
+                 DISPLAY "NOT FOUND " GEN-TABLE-ID " " GEN-VALUE
+                 MOVE GEN-VALUE TO AUD-VALUE
+                 MOVE "N" TO AUD-STATUS
+                 MOVE ZERO TO AUD-IDX
+                 PERFORM 3100-WRITE-AUDIT-RECORD
+              WHEN NUMS (NUMS-IDX) = GEN-VALUE
+                 DISPLAY "Found " GEN-TABLE-ID " " GEN-VALUE
+                    " at " NUMS-IDX
+                 MOVE GEN-VALUE TO AUD-VALUE
+                 MOVE "F" TO AUD-STATUS
+                 MOVE NUMS-IDX TO AUD-IDX
+                 PERFORM 3100-WRITE-AUDIT-RECORD
+           END-SEARCH.
+
+       3100-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE GEN-TABLE-ID TO AUD-TABLE-ID
+           WRITE GEN-AUDIT-RECORD.
+
+           COPY NUMSVAL.
+           COPY NUMSBND.
+       END PROGRAM BSRCHGEN.
