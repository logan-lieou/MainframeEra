@@ -1,15 +1,104 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BSearch.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUMS-AREA VALUE "01040612184356".
-           03 NUMS PIC 9(2)
-                   OCCURS 7 TIMES
-                   ASCENDING KEY NUMS
-                   INDEXED BY NUMS-IDX.
-       PROCEDURE DIVISION.
-           SEARCH ALL NUMS
-              WHEN NUMS (NUMS-IDX) = 4
-                 DISPLAY "Found 4 at " NUMS-IDX
-           END-SEARCH.
-       END PROGRAM BSearch.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BSearch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMS-MASTER ASSIGN TO "NUMSMAST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TRANS-IN ASSIGN TO "TRANSIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT NUMS-AUDIT ASSIGN TO "NUMSAUD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMS-MASTER.
+           COPY NUMSFILE.
+       FD  TRANS-IN.
+       01  TRANS-IN-RECORD.
+           03  TRANS-IN-VALUE         PIC 9(2).
+       FD  NUMS-AUDIT.
+       01  NUMS-AUDIT-RECORD.
+           03  AUD-TIMESTAMP          PIC X(21).
+           03  AUD-VALUE              PIC 9(2).
+           03  AUD-STATUS             PIC X(1).
+           03  AUD-IDX                PIC 9(4).
+       WORKING-STORAGE SECTION.
+           COPY NUMSREC.
+       01  WS-EOF-SW                  PIC X VALUE "N".
+       01  WS-MISS-COUNT              PIC 9(4) VALUE ZERO.
+       01  WS-AUDIT-STATUS            PIC X(2).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-NUMS-TABLE
+           PERFORM 9000-VALIDATE-NUMS-TABLE
+           PERFORM 1100-OPEN-AUDIT-FILE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+           CLOSE NUMS-AUDIT
+           IF WS-MISS-COUNT > ZERO
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-LOAD-NUMS-TABLE.
+           OPEN INPUT NUMS-MASTER
+           PERFORM UNTIL WS-EOF-SW = "Y"
+              READ NUMS-MASTER
+                 AT END
+                    MOVE "Y" TO WS-EOF-SW
+                 NOT AT END
+                    ADD 1 TO NUMS-COUNT
+                    PERFORM 8000-CHECK-NUMS-BOUNDS
+                    MOVE NUMS-MASTER-CODE TO NUMS (NUMS-COUNT)
+              END-READ
+           END-PERFORM
+           CLOSE NUMS-MASTER.
+
+      ******************************************************************
+      * NUMSAUD is opened EXTEND (append) so prior audit history is
+      * kept. On the very first run the file won't exist yet (status
+      * 35) so it is created with OPEN OUTPUT instead of abending.
+      ******************************************************************
+       1100-OPEN-AUDIT-FILE.
+           OPEN EXTEND NUMS-AUDIT
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT NUMS-AUDIT
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT TRANS-IN
+           PERFORM UNTIL WS-EOF-SW = "Y"
+              READ TRANS-IN
+                 AT END
+                    MOVE "Y" TO WS-EOF-SW
+                 NOT AT END
+                    PERFORM 3000-SEARCH-NUMS
+              END-READ
+           END-PERFORM
+           CLOSE TRANS-IN.
+
+       3000-SEARCH-NUMS.
+           SEARCH ALL NUMS
+              AT END
+                 ADD 1 TO WS-MISS-COUNT
+                 DISPLAY "NOT FOUND " TRANS-IN-VALUE
+                 MOVE TRANS-IN-VALUE TO AUD-VALUE
+                 MOVE "N" TO AUD-STATUS
+                 MOVE ZERO TO AUD-IDX
+                 PERFORM 3100-WRITE-AUDIT-RECORD
+              WHEN NUMS (NUMS-IDX) = TRANS-IN-VALUE
+                 DISPLAY "Found " TRANS-IN-VALUE " at " NUMS-IDX
+                 MOVE TRANS-IN-VALUE TO AUD-VALUE
+                 MOVE "F" TO AUD-STATUS
+                 MOVE NUMS-IDX TO AUD-IDX
+                 PERFORM 3100-WRITE-AUDIT-RECORD
+           END-SEARCH.
+
+       3100-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           WRITE NUMS-AUDIT-RECORD.
+
+           COPY NUMSVAL.
+           COPY NUMSBND.
+       END PROGRAM BSearch.
