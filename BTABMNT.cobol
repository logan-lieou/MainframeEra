@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BTABMNT.
+      ******************************************************************
+      * BTABMNT applies ADD / CHANGE / DELETE transactions against the
+      * NUMS code table, reading the current master from NUMSOLD and
+      * writing the maintained, still-ascending table to NUMSNEW.
+      * The follow-on JCL step promotes NUMSNEW to be the new NUMSMAST.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMS-OLD-MASTER ASSIGN TO "NUMSOLD"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT NUMS-NEW-MASTER ASSIGN TO "NUMSNEW"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BTAB-TRAN ASSIGN TO "BTABTRAN"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMS-OLD-MASTER.
+           COPY NUMSFILE.
+       FD  NUMS-NEW-MASTER.
+           COPY NUMSFILE REPLACING LEADING ==NUMS-MASTER==
+               BY ==NUMS-NEW-MASTER==.
+       FD  BTAB-TRAN.
+       01  BTAB-TRAN-RECORD.
+           03  BTAB-ACTION            PIC X(1).
+           03  BTAB-CODE              PIC 9(2).
+           03  BTAB-NEW-CODE          PIC 9(2).
+       WORKING-STORAGE SECTION.
+           COPY NUMSREC.
+       01  WS-EOF-SW                  PIC X VALUE "N".
+       01  WS-ERROR-COUNT             PIC 9(4) VALUE ZERO.
+       01  WS-FOUND-SW                PIC X VALUE "N".
+       01  WS-FOUND-IDX               PIC 9(4) COMP VALUE ZERO.
+       01  WS-DELETE-IDX              PIC 9(4) COMP VALUE ZERO.
+       01  WS-SUB                     PIC 9(2) VALUE ZERO.
+       01  WS-IDX                     PIC 9(4) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-OLD-MASTER
+           PERFORM 9000-VALIDATE-NUMS-TABLE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+           PERFORM 9000-VALIDATE-NUMS-TABLE
+           PERFORM 4000-WRITE-NEW-MASTER
+           IF WS-ERROR-COUNT > ZERO
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-LOAD-OLD-MASTER.
+           OPEN INPUT NUMS-OLD-MASTER
+           PERFORM UNTIL WS-EOF-SW = "Y"
+              READ NUMS-OLD-MASTER
+                 AT END
+                    MOVE "Y" TO WS-EOF-SW
+                 NOT AT END
+                    ADD 1 TO NUMS-COUNT
+                    PERFORM 8000-CHECK-NUMS-BOUNDS
+                    MOVE NUMS-MASTER-CODE TO NUMS (NUMS-COUNT)
+              END-READ
+           END-PERFORM
+           CLOSE NUMS-OLD-MASTER
+           MOVE "N" TO WS-EOF-SW.
+
+       2000-PROCESS-TRANSACTIONS.
+           OPEN INPUT BTAB-TRAN
+           PERFORM UNTIL WS-EOF-SW = "Y"
+              READ BTAB-TRAN
+                 AT END
+                    MOVE "Y" TO WS-EOF-SW
+                 NOT AT END
+                    PERFORM 3000-APPLY-TRANSACTION
+              END-READ
+           END-PERFORM
+           CLOSE BTAB-TRAN.
+
+       3000-APPLY-TRANSACTION.
+           EVALUATE BTAB-ACTION
+              WHEN "A"
+                 PERFORM 3100-ADD-CODE
+              WHEN "C"
+                 PERFORM 3200-CHANGE-CODE
+              WHEN "D"
+                 PERFORM 3300-DELETE-CODE
+              WHEN OTHER
+                 ADD 1 TO WS-ERROR-COUNT
+                 DISPLAY "INVALID ACTION " BTAB-ACTION
+           END-EVALUATE.
+
+       3100-ADD-CODE.
+           MOVE BTAB-CODE TO WS-SUB
+           PERFORM 5000-FIND-CODE
+           IF WS-FOUND-SW = "Y"
+              ADD 1 TO WS-ERROR-COUNT
+              DISPLAY "ADD FAILED, ALREADY EXISTS " BTAB-CODE
+           ELSE
+              PERFORM 6000-INSERT-CODE
+           END-IF.
+
+       3200-CHANGE-CODE.
+           MOVE BTAB-CODE TO WS-SUB
+           PERFORM 5000-FIND-CODE
+           IF WS-FOUND-SW = "N"
+              ADD 1 TO WS-ERROR-COUNT
+              DISPLAY "CHANGE FAILED, NOT ON FILE " BTAB-CODE
+           ELSE
+              IF BTAB-NEW-CODE = BTAB-CODE
+                 CONTINUE
+              ELSE
+                 MOVE WS-FOUND-IDX TO WS-DELETE-IDX
+                 MOVE BTAB-NEW-CODE TO WS-SUB
+                 PERFORM 5000-FIND-CODE
+                 IF WS-FOUND-SW = "Y"
+                    ADD 1 TO WS-ERROR-COUNT
+                    DISPLAY "CHANGE FAILED, DUPLICATE " BTAB-NEW-CODE
+                 ELSE
+                    MOVE WS-DELETE-IDX TO WS-FOUND-IDX
+                    PERFORM 6100-DELETE-ENTRY
+                    MOVE BTAB-NEW-CODE TO WS-SUB
+                    PERFORM 5000-FIND-CODE
+                    PERFORM 6000-INSERT-CODE
+                 END-IF
+              END-IF
+           END-IF.
+
+       3300-DELETE-CODE.
+           MOVE BTAB-CODE TO WS-SUB
+           PERFORM 5000-FIND-CODE
+           IF WS-FOUND-SW = "N"
+              ADD 1 TO WS-ERROR-COUNT
+              DISPLAY "DELETE FAILED, NOT ON FILE " BTAB-CODE
+           ELSE
+              PERFORM 6100-DELETE-ENTRY
+           END-IF.
+
+      ******************************************************************
+      * 5000-FIND-CODE searches NUMS for WS-SUB, setting WS-FOUND-SW to
+      * "Y" and WS-FOUND-IDX to the matching subscript when found, or
+      * WS-FOUND-SW to "N" and WS-FOUND-IDX to the ascending-order
+      * insertion point (NUMS-COUNT + 1 if WS-SUB sorts to the end)
+      * when not found.
+      ******************************************************************
+       5000-FIND-CODE.
+           MOVE "N" TO WS-FOUND-SW
+           ADD 1 TO NUMS-COUNT GIVING WS-FOUND-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > NUMS-COUNT
+              IF NUMS (WS-IDX) = WS-SUB
+                 MOVE "Y" TO WS-FOUND-SW
+                 MOVE WS-IDX TO WS-FOUND-IDX
+                 EXIT PERFORM
+              END-IF
+              IF NUMS (WS-IDX) > WS-SUB
+                 MOVE WS-IDX TO WS-FOUND-IDX
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       6000-INSERT-CODE.
+           ADD 1 TO NUMS-COUNT
+           PERFORM 8000-CHECK-NUMS-BOUNDS
+           PERFORM VARYING WS-IDX FROM NUMS-COUNT BY -1
+              UNTIL WS-IDX <= WS-FOUND-IDX
+              MOVE NUMS (WS-IDX - 1) TO NUMS (WS-IDX)
+           END-PERFORM
+           MOVE WS-SUB TO NUMS (WS-FOUND-IDX).
+
+       6100-DELETE-ENTRY.
+           PERFORM VARYING WS-IDX FROM WS-FOUND-IDX BY 1
+              UNTIL WS-IDX >= NUMS-COUNT
+              MOVE NUMS (WS-IDX + 1) TO NUMS (WS-IDX)
+           END-PERFORM
+           SUBTRACT 1 FROM NUMS-COUNT.
+
+       4000-WRITE-NEW-MASTER.
+           OPEN OUTPUT NUMS-NEW-MASTER
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > NUMS-COUNT
+              MOVE NUMS (WS-IDX) TO NUMS-NEW-MASTER-CODE
+              WRITE NUMS-NEW-MASTER-RECORD
+           END-PERFORM
+           CLOSE NUMS-NEW-MASTER.
+
+           COPY NUMSVAL.
+           COPY NUMSBND.
+       END PROGRAM BTABMNT.
