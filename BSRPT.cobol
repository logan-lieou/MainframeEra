@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BSRPT.
+      ******************************************************************
+      * BSRPT runs the same NUMS lookups BSearch runs against NUMSMAST
+      * and TRANSIN, then writes a daily reconciliation summary to
+      * BSRPTOUT: total searches, found/not-found counts, and the list
+      * of any codes that missed.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMS-MASTER ASSIGN TO "NUMSMAST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TRANS-IN ASSIGN TO "TRANSIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RPT-OUT ASSIGN TO "BSRPTOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMS-MASTER.
+           COPY NUMSFILE.
+       FD  TRANS-IN.
+       01  TRANS-IN-RECORD.
+           03  TRANS-IN-VALUE         PIC 9(2).
+       FD  RPT-OUT.
+       01  RPT-OUT-LINE               PIC X(40).
+       WORKING-STORAGE SECTION.
+           COPY NUMSREC.
+       01  WS-MISS-AREA.
+           03  WS-MISS-COUNT          PIC 9(4) COMP VALUE ZERO.
+           03  WS-MISS-CODE           PIC 9(2)
+                   OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-MISS-COUNT.
+       01  WS-EOF-SW                  PIC X VALUE "N".
+       01  WS-TOTAL-COUNT             PIC 9(4) VALUE ZERO.
+       01  WS-FOUND-COUNT             PIC 9(4) VALUE ZERO.
+       01  WS-IDX                     PIC 9(4) COMP VALUE ZERO.
+       01  WS-REPORT-LINE.
+           03  WS-REPORT-LABEL        PIC X(16).
+           03  WS-REPORT-NUMBER       PIC ZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-NUMS-TABLE
+           PERFORM 9000-VALIDATE-NUMS-TABLE
+           OPEN OUTPUT RPT-OUT
+           PERFORM 2000-PROCESS-TRANSACTIONS
+           PERFORM 7000-WRITE-SUMMARY
+           CLOSE RPT-OUT
+           STOP RUN.
+
+       1000-LOAD-NUMS-TABLE.
+           OPEN INPUT NUMS-MASTER
+           PERFORM UNTIL WS-EOF-SW = "Y"
+              READ NUMS-MASTER
+                 AT END
+                    MOVE "Y" TO WS-EOF-SW
+                 NOT AT END
+                    ADD 1 TO NUMS-COUNT
+                    PERFORM 8000-CHECK-NUMS-BOUNDS
+                    MOVE NUMS-MASTER-CODE TO NUMS (NUMS-COUNT)
+              END-READ
+           END-PERFORM
+           CLOSE NUMS-MASTER
+           MOVE "N" TO WS-EOF-SW.
+
+       2000-PROCESS-TRANSACTIONS.
+           OPEN INPUT TRANS-IN
+           PERFORM UNTIL WS-EOF-SW = "Y"
+              READ TRANS-IN
+                 AT END
+                    MOVE "Y" TO WS-EOF-SW
+                 NOT AT END
+                    ADD 1 TO WS-TOTAL-COUNT
+                    PERFORM 3000-SEARCH-NUMS
+              END-READ
+           END-PERFORM
+           CLOSE TRANS-IN.
+
+       3000-SEARCH-NUMS.
+           SEARCH ALL NUMS
+              AT END
+                 ADD 1 TO WS-MISS-COUNT
+                 PERFORM 8100-CHECK-MISS-BOUNDS
+                 MOVE TRANS-IN-VALUE TO WS-MISS-CODE (WS-MISS-COUNT)
+              WHEN NUMS (NUMS-IDX) = TRANS-IN-VALUE
+                 ADD 1 TO WS-FOUND-COUNT
+           END-SEARCH.
+
+      ******************************************************************
+      * WS-MISS-CODE is a separate OCCURS 1 TO 500 table from NUMS, so
+      * it needs its own bounds check rather than the shared NUMSBND
+      * one (which only guards NUMS-COUNT).
+      ******************************************************************
+       8100-CHECK-MISS-BOUNDS.
+           IF WS-MISS-COUNT > 500
+              DISPLAY "ABEND: MISS TABLE EXCEEDS 500 ENTRY LIMIT"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       7000-WRITE-SUMMARY.
+           MOVE "NUMS RECONCILIATION REPORT" TO RPT-OUT-LINE
+           WRITE RPT-OUT-LINE
+           MOVE "TOTAL SEARCHES: " TO WS-REPORT-LABEL
+           MOVE WS-TOTAL-COUNT TO WS-REPORT-NUMBER
+           MOVE WS-REPORT-LINE TO RPT-OUT-LINE
+           WRITE RPT-OUT-LINE
+           MOVE "FOUND:          " TO WS-REPORT-LABEL
+           MOVE WS-FOUND-COUNT TO WS-REPORT-NUMBER
+           MOVE WS-REPORT-LINE TO RPT-OUT-LINE
+           WRITE RPT-OUT-LINE
+           MOVE "NOT FOUND:      " TO WS-REPORT-LABEL
+           MOVE WS-MISS-COUNT TO WS-REPORT-NUMBER
+           MOVE WS-REPORT-LINE TO RPT-OUT-LINE
+           WRITE RPT-OUT-LINE
+           IF WS-MISS-COUNT > ZERO
+              MOVE "CODES NOT FOUND:" TO RPT-OUT-LINE
+              WRITE RPT-OUT-LINE
+              PERFORM VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-MISS-COUNT
+                 MOVE SPACES TO RPT-OUT-LINE
+                 MOVE WS-MISS-CODE (WS-IDX) TO RPT-OUT-LINE (3:2)
+                 WRITE RPT-OUT-LINE
+              END-PERFORM
+           END-IF.
+
+           COPY NUMSVAL.
+           COPY NUMSBND.
+       END PROGRAM BSRPT.
