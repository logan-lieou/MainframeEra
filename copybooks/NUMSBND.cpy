@@ -0,0 +1,16 @@
+      ******************************************************************
+      * NUMSBND
+      * Shared bounds check for the NUMS table built from NUMSREC.
+      * COPY this into the PROCEDURE DIVISION of any program that
+      * loads the table from a master file, and PERFORM
+      * 8000-CHECK-NUMS-BOUNDS right after each ADD 1 TO NUMS-COUNT,
+      * before indexing NUMS (NUMS-COUNT), so a master file that has
+      * grown past the table's 500-entry ceiling aborts the run
+      * instead of silently overflowing the OCCURS DEPENDING ON table.
+      ******************************************************************
+       8000-CHECK-NUMS-BOUNDS.
+           IF NUMS-COUNT > 500
+              DISPLAY "ABEND: NUMS MASTER EXCEEDS 500 ENTRY LIMIT"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
