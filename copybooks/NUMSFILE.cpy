@@ -0,0 +1,8 @@
+      ******************************************************************
+      * NUMSFILE
+      * Shared FILE SECTION record layout for the NUMSMAST master
+      * file. COPY this under the FD for NUMS-MASTER in any program
+      * that reads or writes the NUMS code table master file.
+      ******************************************************************
+       01  NUMS-MASTER-RECORD.
+           03  NUMS-MASTER-CODE       PIC 9(2).
