@@ -0,0 +1,15 @@
+      ******************************************************************
+      * NUMSREC
+      * Shared WORKING-STORAGE layout for the in-memory NUMS code
+      * table. COPY this into any program that loads NUMSMAST and
+      * SEARCH ALLs the table it builds.
+      ******************************************************************
+       01  NUMS-AREA.
+           03  NUMS-COUNT             PIC 9(4) COMP VALUE ZERO.
+           03  NUMS                   PIC 9(2)
+                   OCCURS 1 TO 500 TIMES
+                   DEPENDING ON NUMS-COUNT
+                   ASCENDING KEY NUMS
+                   INDEXED BY NUMS-IDX.
+       01  WS-NUMS-VALID-SW           PIC X VALUE "Y".
+       01  WS-NUMS-VAL-IDX            PIC 9(4) COMP VALUE ZERO.
