@@ -0,0 +1,29 @@
+      ******************************************************************
+      * NUMSVAL
+      * Shared validation pass for the NUMS table built from NUMSREC.
+      * COPY this into the PROCEDURE DIVISION of any program that
+      * loads the table and then SEARCH ALLs it, and PERFORM
+      * 9000-VALIDATE-NUMS-TABLE right after the load completes.
+      * Aborts the run with RETURN-CODE 16 if the table is not
+      * strictly ascending with no duplicate codes, since SEARCH ALL
+      * silently returns wrong answers against a table like that.
+      ******************************************************************
+       9000-VALIDATE-NUMS-TABLE.
+           MOVE "Y" TO WS-NUMS-VALID-SW
+           IF NUMS-COUNT > 1
+              PERFORM VARYING WS-NUMS-VAL-IDX FROM 2 BY 1
+                 UNTIL WS-NUMS-VAL-IDX > NUMS-COUNT
+                 IF NUMS (WS-NUMS-VAL-IDX)
+                       NOT > NUMS (WS-NUMS-VAL-IDX - 1)
+                    MOVE "N" TO WS-NUMS-VALID-SW
+                    DISPLAY "NUMS TABLE NOT ASCENDING AT "
+                       WS-NUMS-VAL-IDX
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF WS-NUMS-VALID-SW = "N"
+              DISPLAY "ABEND: NUMS MASTER TABLE FAILED VALIDATION"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
